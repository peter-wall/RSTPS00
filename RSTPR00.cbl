@@ -0,0 +1,468 @@
+       identification division.
+       program-id. RSTPR00.
+
+      *================================================================
+      *  RSTPR00 - daily volume and failure-rate report for RSTPS00.
+      *  Reads the RAUD session audit extract (RSTAUD1) and the RERR
+      *  error log extract (RSTERR1) RSTPS00 writes, and summarizes
+      *  successful runs vs casloadappc/mFdfh_mk_transient_dca
+      *  failures, broken down by terminal and by hour of day.
+      *================================================================
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select AUDIT-FILE assign to AUDITIN
+               organization is sequential.
+
+           select ERROR-FILE assign to ERRORIN
+               organization is sequential.
+
+           select REPORT-FILE assign to RSTRPT
+               organization is sequential.
+
+       data division.
+       file section.
+
+       fd  AUDIT-FILE
+           recording mode is f.
+           copy RSTAUD1.
+
+       fd  ERROR-FILE
+           recording mode is f.
+           copy RSTERR1.
+
+       fd  REPORT-FILE
+           recording mode is f.
+       01  PRT-LINE                        PIC X(80).
+
+       working-storage section.
+
+       01  WS-MAX-TERMS                    PIC S9(4) COMP VALUE 200.
+       01  WS-TERM-COUNT                   PIC S9(4) COMP VALUE 0.
+
+       01  WS-AUDIT-EOF-SW                 PIC X VALUE 'N'.
+           88  WS-AUDIT-EOF                VALUE 'Y'.
+       01  WS-ERROR-EOF-SW                 PIC X VALUE 'N'.
+           88  WS-ERROR-EOF                VALUE 'Y'.
+       01  WS-FOUND-SW                     PIC X VALUE 'N'.
+           88  WS-FOUND                    VALUE 'Y'.
+
+       01  WS-HOUR                         PIC 9(2).
+       01  WS-LOOKUP-TERM-ID               PIC X(4).
+
+       01  WS-TOT-STARTS                   PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TOT-COMPLETES                PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TOT-CAS-FAILS                PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TOT-DCA-FAILS                PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TOT-VAL-FAILS                PIC S9(7) COMP-3 VALUE 0.
+
+       01  WS-OVFL-STARTS                  PIC S9(7) COMP-3 VALUE 0.
+       01  WS-OVFL-COMPLETES               PIC S9(7) COMP-3 VALUE 0.
+       01  WS-OVFL-CAS-FAILS               PIC S9(7) COMP-3 VALUE 0.
+       01  WS-OVFL-DCA-FAILS               PIC S9(7) COMP-3 VALUE 0.
+       01  WS-OVFL-VAL-FAILS               PIC S9(7) COMP-3 VALUE 0.
+
+       01  WS-TERM-OVERFLOW-SW             PIC X VALUE 'N'.
+           88  WS-TERM-OVERFLOW            VALUE 'Y'.
+
+       01  WS-TERM-TABLE.
+           05  WS-TERM-ENTRY OCCURS 200 TIMES
+                             INDEXED BY WS-TERM-IDX.
+               10  WS-TM-TERM-ID           PIC X(4).
+               10  WS-TM-STARTS            PIC S9(7) COMP-3 VALUE 0.
+               10  WS-TM-COMPLETES         PIC S9(7) COMP-3 VALUE 0.
+               10  WS-TM-CAS-FAILS         PIC S9(7) COMP-3 VALUE 0.
+               10  WS-TM-DCA-FAILS         PIC S9(7) COMP-3 VALUE 0.
+               10  WS-TM-VAL-FAILS         PIC S9(7) COMP-3 VALUE 0.
+
+       01  WS-HOUR-TABLE.
+           05  WS-HOUR-ENTRY OCCURS 24 TIMES
+                             INDEXED BY WS-HOUR-IDX.
+               10  WS-HR-STARTS            PIC S9(7) COMP-3 VALUE 0.
+               10  WS-HR-COMPLETES         PIC S9(7) COMP-3 VALUE 0.
+               10  WS-HR-CAS-FAILS         PIC S9(7) COMP-3 VALUE 0.
+               10  WS-HR-DCA-FAILS         PIC S9(7) COMP-3 VALUE 0.
+               10  WS-HR-VAL-FAILS         PIC S9(7) COMP-3 VALUE 0.
+
+       01  WS-EDIT-COUNT                   PIC Z,ZZZ,ZZ9.
+       01  WS-EDIT-HOUR                    PIC 99.
+
+       procedure division.
+
+       MAIN-PARA.
+
+           perform INITIALIZE-PARA
+           perform READ-AUDIT-PARA
+
+           perform until WS-AUDIT-EOF
+               perform PROCESS-AUDIT-RECORD-PARA
+               perform READ-AUDIT-PARA
+           end-perform
+
+           perform READ-ERROR-PARA
+
+           perform until WS-ERROR-EOF
+               perform PROCESS-ERROR-RECORD-PARA
+               perform READ-ERROR-PARA
+           end-perform
+
+           perform WRITE-REPORT-PARA
+           perform TERMINATE-PARA
+
+           stop run
+           .
+
+       INITIALIZE-PARA.
+
+           open input  AUDIT-FILE
+           open input  ERROR-FILE
+           open output REPORT-FILE
+           .
+
+       READ-AUDIT-PARA.
+
+           read AUDIT-FILE
+               at end
+                   set WS-AUDIT-EOF to true
+           end-read
+           .
+
+       READ-ERROR-PARA.
+
+           read ERROR-FILE
+               at end
+                   set WS-ERROR-EOF to true
+           end-read
+           .
+
+       PROCESS-AUDIT-RECORD-PARA.
+
+           move AUD-TIME(1:2) to WS-HOUR
+           move AUD-TERM-ID   to WS-LOOKUP-TERM-ID
+           perform FIND-OR-ADD-TERM-PARA
+           set WS-HOUR-IDX to WS-HOUR
+           add 1 to WS-HOUR-IDX
+
+           evaluate true
+               when AUD-EVENT-SESS-START
+                   add 1 to WS-TOT-STARTS
+                   add 1 to WS-HR-STARTS(WS-HOUR-IDX)
+                   if WS-TERM-OVERFLOW
+                       add 1 to WS-OVFL-STARTS
+                   else
+                       add 1 to WS-TM-STARTS(WS-TERM-IDX)
+                   end-if
+               when AUD-EVENT-COMPLETE
+                   add 1 to WS-TOT-COMPLETES
+                   add 1 to WS-HR-COMPLETES(WS-HOUR-IDX)
+                   if WS-TERM-OVERFLOW
+                       add 1 to WS-OVFL-COMPLETES
+                   else
+                       add 1 to WS-TM-COMPLETES(WS-TERM-IDX)
+                   end-if
+               when other
+                   continue
+           end-evaluate
+           .
+
+       PROCESS-ERROR-RECORD-PARA.
+
+           move ERR-TIME(1:2) to WS-HOUR
+           move ERR-TERM-ID   to WS-LOOKUP-TERM-ID
+           perform FIND-OR-ADD-TERM-PARA
+           set WS-HOUR-IDX to WS-HOUR
+           add 1 to WS-HOUR-IDX
+
+           evaluate true
+               when ERR-FAILING-CALL = 'CASLOADAPPC'
+                   add 1 to WS-TOT-CAS-FAILS
+                   add 1 to WS-HR-CAS-FAILS(WS-HOUR-IDX)
+                   if WS-TERM-OVERFLOW
+                       add 1 to WS-OVFL-CAS-FAILS
+                   else
+                       add 1 to WS-TM-CAS-FAILS(WS-TERM-IDX)
+                   end-if
+               when ERR-FAILING-CALL = 'COMMAREA-VALIDATION'
+                   add 1 to WS-TOT-VAL-FAILS
+                   add 1 to WS-HR-VAL-FAILS(WS-HOUR-IDX)
+                   if WS-TERM-OVERFLOW
+                       add 1 to WS-OVFL-VAL-FAILS
+                   else
+                       add 1 to WS-TM-VAL-FAILS(WS-TERM-IDX)
+                   end-if
+               when other
+                   add 1 to WS-TOT-DCA-FAILS
+                   add 1 to WS-HR-DCA-FAILS(WS-HOUR-IDX)
+                   if WS-TERM-OVERFLOW
+                       add 1 to WS-OVFL-DCA-FAILS
+                   else
+                       add 1 to WS-TM-DCA-FAILS(WS-TERM-IDX)
+                   end-if
+           end-evaluate
+           .
+
+       FIND-OR-ADD-TERM-PARA.
+
+           move 'N' to WS-FOUND-SW
+           move 'N' to WS-TERM-OVERFLOW-SW
+           set WS-TERM-IDX to 1
+
+           search WS-TERM-ENTRY
+               at end
+                   continue
+               when WS-TM-TERM-ID(WS-TERM-IDX) = WS-LOOKUP-TERM-ID
+                   move 'Y' to WS-FOUND-SW
+           end-search
+
+           if not WS-FOUND
+               if WS-TERM-COUNT < WS-MAX-TERMS
+                   add 1 to WS-TERM-COUNT
+                   set WS-TERM-IDX to WS-TERM-COUNT
+                   move WS-LOOKUP-TERM-ID to WS-TM-TERM-ID(WS-TERM-IDX)
+               else
+                   display 'RSTPR00 WARNING - TERMINAL TABLE FULL, '
+                           'SOME ACTIVITY NOT BROKEN OUT BY TERMINAL'
+                   move 'Y' to WS-TERM-OVERFLOW-SW
+               end-if
+           end-if
+           .
+
+       WRITE-REPORT-PARA.
+
+           move spaces to PRT-LINE
+           string 'RSTPS00 DAILY VOLUME / FAILURE-RATE REPORT'
+               delimited by size into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-TOT-STARTS to WS-EDIT-COUNT
+           string 'SESSIONS STARTED . . . . . : ' delimited by size
+               WS-EDIT-COUNT delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-TOT-COMPLETES to WS-EDIT-COUNT
+           string 'SESSIONS COMPLETED . . . . : ' delimited by size
+               WS-EDIT-COUNT delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-TOT-CAS-FAILS to WS-EDIT-COUNT
+           string 'CASLOADAPPC FAILURES . . . : ' delimited by size
+               WS-EDIT-COUNT delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-TOT-DCA-FAILS to WS-EDIT-COUNT
+           string 'MFDFH_MK_TRANSIENT_DCA FAILURES : '
+               delimited by size
+               WS-EDIT-COUNT delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-TOT-VAL-FAILS to WS-EDIT-COUNT
+           string 'COMMAREA VALIDATION FAILURES . : '
+               delimited by size
+               WS-EDIT-COUNT delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           string 'BY TERMINAL  TERM  STARTS  COMPLETES  CASFAIL'
+                  '  DCAFAIL' delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           perform varying WS-TERM-IDX from 1 by 1
+                   until WS-TERM-IDX > WS-TERM-COUNT
+               perform FORMAT-TERM-LINE-PARA
+               write PRT-LINE
+           end-perform
+
+           if WS-OVFL-STARTS > 0 or WS-OVFL-COMPLETES > 0
+                   or WS-OVFL-CAS-FAILS > 0 or WS-OVFL-DCA-FAILS > 0
+                   or WS-OVFL-VAL-FAILS > 0
+               perform FORMAT-OVERFLOW-LINE-PARA
+           end-if
+
+           move spaces to PRT-LINE
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           string 'BY HOUR      HOUR  STARTS  COMPLETES  CASFAIL'
+                  '  DCAFAIL' delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           perform varying WS-HOUR-IDX from 1 by 1
+                   until WS-HOUR-IDX > 24
+               perform FORMAT-HOUR-LINE-PARA
+               write PRT-LINE
+           end-perform
+           .
+
+       FORMAT-TERM-LINE-PARA.
+
+           move spaces to PRT-LINE
+           move WS-TM-STARTS(WS-TERM-IDX)    to WS-EDIT-COUNT
+           string '             '               delimited by size
+                  WS-TM-TERM-ID(WS-TERM-IDX)    delimited by size
+                  '  '                          delimited by size
+                  WS-EDIT-COUNT                 delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-TM-COMPLETES(WS-TERM-IDX) to WS-EDIT-COUNT
+           string '                 COMPLETES: '  delimited by size
+                  WS-EDIT-COUNT                   delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-TM-CAS-FAILS(WS-TERM-IDX) to WS-EDIT-COUNT
+           string '                 CASFAIL : '   delimited by size
+                  WS-EDIT-COUNT                   delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-TM-DCA-FAILS(WS-TERM-IDX) to WS-EDIT-COUNT
+           string '                 DCAFAIL : '   delimited by size
+                  WS-EDIT-COUNT                   delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-TM-VAL-FAILS(WS-TERM-IDX) to WS-EDIT-COUNT
+           string '                 VALFAIL : '   delimited by size
+                  WS-EDIT-COUNT                   delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+           .
+
+       FORMAT-OVERFLOW-LINE-PARA.
+
+           move spaces to PRT-LINE
+           move WS-OVFL-STARTS to WS-EDIT-COUNT
+           string '             '               delimited by size
+                  'OVFL'                        delimited by size
+                  '  '                          delimited by size
+                  WS-EDIT-COUNT                 delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-OVFL-COMPLETES to WS-EDIT-COUNT
+           string '                 COMPLETES: '  delimited by size
+                  WS-EDIT-COUNT                   delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-OVFL-CAS-FAILS to WS-EDIT-COUNT
+           string '                 CASFAIL : '   delimited by size
+                  WS-EDIT-COUNT                   delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-OVFL-DCA-FAILS to WS-EDIT-COUNT
+           string '                 DCAFAIL : '   delimited by size
+                  WS-EDIT-COUNT                   delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-OVFL-VAL-FAILS to WS-EDIT-COUNT
+           string '                 VALFAIL : '   delimited by size
+                  WS-EDIT-COUNT                   delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+           .
+
+       FORMAT-HOUR-LINE-PARA.
+
+           compute WS-EDIT-HOUR = WS-HOUR-IDX - 1
+           move spaces to PRT-LINE
+           move WS-HR-STARTS(WS-HOUR-IDX)    to WS-EDIT-COUNT
+           string '             '               delimited by size
+                  WS-EDIT-HOUR                  delimited by size
+                  '  '                          delimited by size
+                  WS-EDIT-COUNT                 delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-HR-COMPLETES(WS-HOUR-IDX) to WS-EDIT-COUNT
+           string '                 COMPLETES: '  delimited by size
+                  WS-EDIT-COUNT                   delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-HR-CAS-FAILS(WS-HOUR-IDX) to WS-EDIT-COUNT
+           string '                 CASFAIL : '   delimited by size
+                  WS-EDIT-COUNT                   delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-HR-DCA-FAILS(WS-HOUR-IDX) to WS-EDIT-COUNT
+           string '                 DCAFAIL : '   delimited by size
+                  WS-EDIT-COUNT                   delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+
+           move spaces to PRT-LINE
+           move WS-HR-VAL-FAILS(WS-HOUR-IDX) to WS-EDIT-COUNT
+           string '                 VALFAIL : '   delimited by size
+                  WS-EDIT-COUNT                   delimited by size
+               into PRT-LINE
+           end-string
+           write PRT-LINE
+           .
+
+       TERMINATE-PARA.
+
+           close AUDIT-FILE
+           close ERROR-FILE
+           close REPORT-FILE
+           .
+
+       end program RSTPR00.
