@@ -0,0 +1,111 @@
+*================================================================
+* RSTPM0 - BMS mapset for RSTPI00, the operator inquiry/purge
+*          transaction for live transient DCAs (see req 005).
+*
+* One map, RSTPM0A: a scrollable list of up to 10 outstanding
+* transient DCAs (owning terminal, casappc context id, age in
+* seconds), each with a 1-character action field the operator
+* sets to P and presses ENTER to purge.  PF7/PF8 page back/
+* forward through the DCADF directory, PF3 exits.
+*================================================================
+RSTPM0   DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+
+RSTPM0A  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+
+TITLE1   DFHMDF POS=(1,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='RSTPI00 - ACTIVE TRANSIENT DCA INQUIRY/PURGE'
+
+PAGELBL  DFHMDF POS=(1,60),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(PROT),                                          X
+               INITIAL='PAGE:'
+PAGENO   DFHMDF POS=(1,66),                                           X
+               LENGTH=4,                                              X
+               ATTRB=(PROT)
+
+HDRTRM   DFHMDF POS=(3,2),LENGTH=4,ATTRB=(PROT),INITIAL='TERM'
+HDRCTX   DFHMDF POS=(3,8),LENGTH=16,ATTRB=(PROT),INITIAL='CONTEXT ID'
+HDRAGE   DFHMDF POS=(3,26),LENGTH=10,ATTRB=(PROT),INITIAL='AGE(SECS)'
+HDRACT   DFHMDF POS=(3,38),LENGTH=6,ATTRB=(PROT),INITIAL='ACTION'
+
+*--- row 1 -------------------------------------------------------
+DCATRM1  DFHMDF POS=(5,2),LENGTH=4,ATTRB=(PROT)
+DCACTX1  DFHMDF POS=(5,8),LENGTH=16,ATTRB=(PROT)
+DCAAGE1  DFHMDF POS=(5,26),LENGTH=8,ATTRB=(PROT)
+DCAACT1  DFHMDF POS=(5,38),LENGTH=1,ATTRB=(UNPROT)
+
+*--- row 2 -------------------------------------------------------
+DCATRM2  DFHMDF POS=(6,2),LENGTH=4,ATTRB=(PROT)
+DCACTX2  DFHMDF POS=(6,8),LENGTH=16,ATTRB=(PROT)
+DCAAGE2  DFHMDF POS=(6,26),LENGTH=8,ATTRB=(PROT)
+DCAACT2  DFHMDF POS=(6,38),LENGTH=1,ATTRB=(UNPROT)
+
+*--- row 3 -------------------------------------------------------
+DCATRM3  DFHMDF POS=(7,2),LENGTH=4,ATTRB=(PROT)
+DCACTX3  DFHMDF POS=(7,8),LENGTH=16,ATTRB=(PROT)
+DCAAGE3  DFHMDF POS=(7,26),LENGTH=8,ATTRB=(PROT)
+DCAACT3  DFHMDF POS=(7,38),LENGTH=1,ATTRB=(UNPROT)
+
+*--- row 4 -------------------------------------------------------
+DCATRM4  DFHMDF POS=(8,2),LENGTH=4,ATTRB=(PROT)
+DCACTX4  DFHMDF POS=(8,8),LENGTH=16,ATTRB=(PROT)
+DCAAGE4  DFHMDF POS=(8,26),LENGTH=8,ATTRB=(PROT)
+DCAACT4  DFHMDF POS=(8,38),LENGTH=1,ATTRB=(UNPROT)
+
+*--- row 5 -------------------------------------------------------
+DCATRM5  DFHMDF POS=(9,2),LENGTH=4,ATTRB=(PROT)
+DCACTX5  DFHMDF POS=(9,8),LENGTH=16,ATTRB=(PROT)
+DCAAGE5  DFHMDF POS=(9,26),LENGTH=8,ATTRB=(PROT)
+DCAACT5  DFHMDF POS=(9,38),LENGTH=1,ATTRB=(UNPROT)
+
+*--- row 6 -------------------------------------------------------
+DCATRM6  DFHMDF POS=(10,2),LENGTH=4,ATTRB=(PROT)
+DCACTX6  DFHMDF POS=(10,8),LENGTH=16,ATTRB=(PROT)
+DCAAGE6  DFHMDF POS=(10,26),LENGTH=8,ATTRB=(PROT)
+DCAACT6  DFHMDF POS=(10,38),LENGTH=1,ATTRB=(UNPROT)
+
+*--- row 7 -------------------------------------------------------
+DCATRM7  DFHMDF POS=(11,2),LENGTH=4,ATTRB=(PROT)
+DCACTX7  DFHMDF POS=(11,8),LENGTH=16,ATTRB=(PROT)
+DCAAGE7  DFHMDF POS=(11,26),LENGTH=8,ATTRB=(PROT)
+DCAACT7  DFHMDF POS=(11,38),LENGTH=1,ATTRB=(UNPROT)
+
+*--- row 8 -------------------------------------------------------
+DCATRM8  DFHMDF POS=(12,2),LENGTH=4,ATTRB=(PROT)
+DCACTX8  DFHMDF POS=(12,8),LENGTH=16,ATTRB=(PROT)
+DCAAGE8  DFHMDF POS=(12,26),LENGTH=8,ATTRB=(PROT)
+DCAACT8  DFHMDF POS=(12,38),LENGTH=1,ATTRB=(UNPROT)
+
+*--- row 9 -------------------------------------------------------
+DCATRM9  DFHMDF POS=(13,2),LENGTH=4,ATTRB=(PROT)
+DCACTX9  DFHMDF POS=(13,8),LENGTH=16,ATTRB=(PROT)
+DCAAGE9  DFHMDF POS=(13,26),LENGTH=8,ATTRB=(PROT)
+DCAACT9  DFHMDF POS=(13,38),LENGTH=1,ATTRB=(UNPROT)
+
+*--- row 10 ------------------------------------------------------
+DCATRMA  DFHMDF POS=(14,2),LENGTH=4,ATTRB=(PROT)
+DCACTXA  DFHMDF POS=(14,8),LENGTH=16,ATTRB=(PROT)
+DCAAGEA  DFHMDF POS=(14,26),LENGTH=8,ATTRB=(PROT)
+DCAACTA  DFHMDF POS=(14,38),LENGTH=1,ATTRB=(UNPROT)
+
+MSGO     DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+
+INSTRS   DFHMDF POS=(23,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='ENTER P BESIDE A ROW TO PURGE IT - PF7/PF8=PA X
+               GE  PF3=EXIT'
+
+         DFHMSD TYPE=FINAL
+         END
