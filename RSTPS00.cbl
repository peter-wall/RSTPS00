@@ -7,13 +7,329 @@
        data division.
        working-storage section.
 
+       01  WS-USERID                       PIC X(8).
+       01  WS-ABSTIME                      PIC S9(15) COMP-3.
+       01  WS-CURRENT-CALL                 PIC X(24).
+       01  WS-ABEND-CODE                   PIC X(4).
+       01  WS-MSG                          PIC X(79).
+       01  WS-TRANSID                      PIC X(4) VALUE 'RST0'.
+       01  WS-ABSTIME-DISPLAY              PIC 9(15).
+       01  WS-COMMAREA-VALID-SW            PIC X VALUE 'Y'.
+           88  WS-COMMAREA-VALID           VALUE 'Y'.
+           88  WS-COMMAREA-INVALID         VALUE 'N'.
+
+           copy CASAPPC.
+       01  CASAPPC-ALPHA redefines CASAPPC PIC X(73).
+           copy RSTAUD1.
+           copy RSTERR1.
+           copy RSTDCA1.
+           copy RSTMON1.
+
+       01  WS-MON-ABSTIME                  PIC S9(15) COMP-3.
+
+       linkage section.
+
+       01  DFHCOMMAREA.
+           05  DFHCOMMAREA-CASAPPC         PIC X(73).
+
        procedure division.
 
-           call 'casloadappc' using 
-             by reference              z'casappc'
-           end-call
+           exec cics handle abend
+               label(ABEND-HANDLER-PARA)
+           end-exec
+
+           exec cics assign
+               userid(WS-USERID)
+           end-exec
+
+           exec cics asktime
+               abstime(WS-ABSTIME)
+           end-exec
+
+           exec cics formattime
+               abstime(WS-ABSTIME)
+               yyyymmdd(AUD-DATE)
+               time(AUD-TIME)
+           end-exec
+
+           if EIBCALEN > 0
+               if EIBCALEN < length of DFHCOMMAREA
+                   move 'COMMAREA-VALIDATION'   to WS-CURRENT-CALL
+                   set WS-COMMAREA-INVALID to true
+                   perform LOG-AND-REJECT-PARA
+               else
+                   move DFHCOMMAREA-CASAPPC to CASAPPC-ALPHA
+                   perform VALIDATE-COMMAREA-PARA
+
+                   if WS-COMMAREA-VALID
+                       perform RETURN-AND-CONTINUE-PARA
+                   else
+                       move 'COMMAREA-VALIDATION'   to WS-CURRENT-CALL
+                       perform LOG-AND-REJECT-PARA
+                   end-if
+               end-if
+           else
+               perform INITIALIZE-CASAPPC-PARA
+
+               move 'CASLOADAPPC'           to WS-CURRENT-CALL
+               call 'casloadappc' using
+                 by reference              CASAPPC
+               end-call
+
+               if RETURN-CODE not = 0
+                   perform LOG-AND-REJECT-PARA
+               else
+                   perform WRITE-SESSION-AUDIT-PARA
+
+                   move 'MFDFH_MK_TRANSIENT_DCA' to WS-CURRENT-CALL
+                   call 'mFdfh_mk_transient_dca' end-call
+
+                   if RETURN-CODE not = 0
+                       perform LOG-AND-REJECT-PARA
+                   else
+                       perform REGISTER-TRANSIENT-DCA-PARA
+                       perform RETURN-AND-CONTINUE-PARA
+                   end-if
+               end-if
+           end-if
+           .
+
+       RETURN-AND-CONTINUE-PARA.
+
+           perform PUSH-MONITOR-STATE-PARA
+
+           move CASAPPC-ALPHA to DFHCOMMAREA-CASAPPC
+
+           if CASAPPC-APPL-STATE = 'COMPLETE'
+               perform WRITE-COMPLETION-AUDIT-PARA
+               exec cics return
+               end-exec
+           else
+               exec cics return
+                   transid(WS-TRANSID)
+                   commarea(DFHCOMMAREA)
+                   length(length of DFHCOMMAREA)
+               end-exec
+           end-if
+           .
+
+       INITIALIZE-CASAPPC-PARA.
+
+           move spaces                 to CASAPPC-ALPHA
+           move 'CASAPPC '             to CASAPPC-EYECATCHER
+           move '0001'                 to CASAPPC-VERSION
+           .
+
+       VALIDATE-COMMAREA-PARA.
+
+           set WS-COMMAREA-VALID to true
+
+           if EIBCALEN not = length of DFHCOMMAREA
+               set WS-COMMAREA-INVALID to true
+           end-if
+
+           if CASAPPC-EYECATCHER not = 'CASAPPC '
+               set WS-COMMAREA-INVALID to true
+           end-if
+
+           if CASAPPC-VERSION not = '0001'
+               set WS-COMMAREA-INVALID to true
+           end-if
+           .
+
+       PUSH-MONITOR-STATE-PARA.
+
+           exec cics asktime
+               abstime(WS-MON-ABSTIME)
+           end-exec
+
+           exec cics formattime
+               abstime(WS-MON-ABSTIME)
+               yyyymmdd(MON-UPDATE-DATE)
+               time(MON-UPDATE-TIME)
+           end-exec
+
+           move CASAPPC-CONTEXT-ID     to MON-CONTEXT-ID
+           move CASAPPC-TERM-ID        to MON-TERM-ID
+           move CASAPPC-USER-ID        to MON-USER-ID
+           move CASAPPC-APPL-STATE     to MON-APPL-STATE
+           move CASAPPC-LAST-TRANCODE  to MON-LAST-TRANCODE
+           move CASAPPC-STATUS-CODE    to MON-STATUS-CODE
+           move CASAPPC-DCA-TOKEN      to MON-DCA-TOKEN
+
+           exec cics writeq td
+               queue('RMON')
+               from(RST-MONITOR-RECORD)
+               length(length of RST-MONITOR-RECORD)
+           end-exec
+           .
+
+       REGISTER-TRANSIENT-DCA-PARA.
+
+           move CASAPPC-CONTEXT-ID     to DCA-CONTEXT-ID
+           move EIBTRMID               to DCA-TERM-ID
+           move WS-ABSTIME             to DCA-CREATE-ABSTIME
+           move WS-ABSTIME             to WS-ABSTIME-DISPLAY
 
-           call 'mFdfh_mk_transient_dca' end-call
+           string DCA-TERM-ID          delimited by size
+                  WS-ABSTIME-DISPLAY   delimited by size
+                  into DCA-TOKEN
+           end-string
+
+           set  DCA-IS-ACTIVE          to true
+
+           exec cics write file('DCADF')
+               from(RST-DCA-ENTRY)
+               ridfld(DCA-TOKEN)
+               keylength(length of DCA-TOKEN)
+           end-exec
+
+           move DCA-TOKEN              to CASAPPC-DCA-TOKEN
+           .
+
+       WRITE-SESSION-AUDIT-PARA.
+
+           move EIBTRMID               to AUD-TERM-ID
+           move WS-USERID              to AUD-USER-ID
+           set  AUD-EVENT-SESS-START   to true
+           move 'STRT'                 to AUD-STATUS-CODE
+           move CASAPPC-CONTEXT-ID     to AUD-CONTEXT-ID
+           move CASAPPC-APPL-STATE     to AUD-APPL-STATE
+           move CASAPPC-LAST-TRANCODE  to AUD-LAST-TRANCODE
+
+           exec cics writeq td
+               queue('RAUD')
+               from(RST-AUDIT-RECORD)
+               length(length of RST-AUDIT-RECORD)
+           end-exec
+           .
+
+       WRITE-COMPLETION-AUDIT-PARA.
+
+           move EIBTRMID               to AUD-TERM-ID
+           move WS-USERID              to AUD-USER-ID
+           set  AUD-EVENT-COMPLETE     to true
+           move 'CMPL'                 to AUD-STATUS-CODE
+           move CASAPPC-CONTEXT-ID     to AUD-CONTEXT-ID
+           move CASAPPC-APPL-STATE     to AUD-APPL-STATE
+           move CASAPPC-LAST-TRANCODE  to AUD-LAST-TRANCODE
+
+           exec cics writeq td
+               queue('RAUD')
+               from(RST-AUDIT-RECORD)
+               length(length of RST-AUDIT-RECORD)
+           end-exec
+           .
+
+       WRITE-FAILURE-AUDIT-PARA.
+
+           move EIBTRMID               to AUD-TERM-ID
+           move WS-USERID              to AUD-USER-ID
+           set  AUD-EVENT-FAILED       to true
+           move 'FAIL'                 to AUD-STATUS-CODE
+           move CASAPPC-CONTEXT-ID     to AUD-CONTEXT-ID
+           move CASAPPC-APPL-STATE     to AUD-APPL-STATE
+           move CASAPPC-LAST-TRANCODE  to AUD-LAST-TRANCODE
+
+           exec cics writeq td
+               queue('RAUD')
+               from(RST-AUDIT-RECORD)
+               length(length of RST-AUDIT-RECORD)
+           end-exec
+           .
+
+       LOG-AND-REJECT-PARA.
+
+           perform WRITE-FAILURE-AUDIT-PARA
+
+           move EIBTRMID               to ERR-TERM-ID
+           move WS-USERID              to ERR-USER-ID
+           move AUD-DATE               to ERR-DATE
+           move AUD-TIME               to ERR-TIME
+           move WS-CURRENT-CALL        to ERR-FAILING-CALL
+           move spaces                 to ERR-ABEND-CODE
+
+           if WS-CURRENT-CALL = 'COMMAREA-VALIDATION'
+               set  ERR-TYPE-BADCOMMAREA to true
+               move 0                  to ERR-RETURN-CODE
+           else
+               set  ERR-TYPE-BADRC     to true
+               move RETURN-CODE        to ERR-RETURN-CODE
+           end-if
+
+           move CASAPPC-CONTEXT-ID     to ERR-CONTEXT-ID
+           move CASAPPC-USER-ID        to ERR-CTX-USER-ID
+           move CASAPPC-TERM-ID        to ERR-CTX-TERM-ID
+           move CASAPPC-APPL-STATE     to ERR-APPL-STATE
+           move CASAPPC-LAST-TRANCODE  to ERR-LAST-TRANCODE
+           move CASAPPC-STATUS-CODE    to ERR-STATUS-CODE
+
+           exec cics writeq td
+               queue('RERR')
+               from(RST-ERROR-RECORD)
+               length(length of RST-ERROR-RECORD)
+           end-exec
+
+           string 'RST IS UNAVAILABLE - PLEASE NOTIFY THE HELP DESK'
+                  ' (CALL: ' delimited by size
+                  WS-CURRENT-CALL delimited by size
+                  ')' delimited by size
+                  into WS-MSG
+           end-string
+
+           exec cics send text
+               from(WS-MSG)
+               length(length of WS-MSG)
+               erase
+           end-exec
+
+           exec cics return
+           end-exec
+           .
+
+       ABEND-HANDLER-PARA.
+
+           exec cics assign
+               abcode(WS-ABEND-CODE)
+           end-exec
+
+           perform WRITE-FAILURE-AUDIT-PARA
+
+           move EIBTRMID               to ERR-TERM-ID
+           move WS-USERID              to ERR-USER-ID
+           move AUD-DATE               to ERR-DATE
+           move AUD-TIME               to ERR-TIME
+           move WS-CURRENT-CALL        to ERR-FAILING-CALL
+           set  ERR-TYPE-ABEND         to true
+           move WS-ABEND-CODE          to ERR-ABEND-CODE
+           move 0                      to ERR-RETURN-CODE
+           move CASAPPC-CONTEXT-ID     to ERR-CONTEXT-ID
+           move CASAPPC-USER-ID        to ERR-CTX-USER-ID
+           move CASAPPC-TERM-ID        to ERR-CTX-TERM-ID
+           move CASAPPC-APPL-STATE     to ERR-APPL-STATE
+           move CASAPPC-LAST-TRANCODE  to ERR-LAST-TRANCODE
+           move CASAPPC-STATUS-CODE    to ERR-STATUS-CODE
+
+           exec cics writeq td
+               queue('RERR')
+               from(RST-ERROR-RECORD)
+               length(length of RST-ERROR-RECORD)
+           end-exec
+
+           string 'RST IS UNAVAILABLE - PLEASE NOTIFY THE HELP DESK'
+                  ' (ABEND ' delimited by size
+                  WS-ABEND-CODE delimited by size
+                  ' IN ' delimited by size
+                  WS-CURRENT-CALL delimited by size
+                  ')' delimited by size
+                  into WS-MSG
+           end-string
+
+           exec cics send text
+               from(WS-MSG)
+               length(length of WS-MSG)
+               erase
+           end-exec
 
            exec cics return
            end-exec
