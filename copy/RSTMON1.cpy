@@ -0,0 +1,22 @@
+      *================================================================
+      *  RSTMON1.cpy
+      *
+      *  Monitoring snapshot record.  RSTPS00 writes one of these to
+      *  the RMON transient-data queue every time a casappc session's
+      *  state changes (see PUSH-MONITOR-STATE-PARA), so the RMON
+      *  extrapartition dataset can be drained in real time by a
+      *  monitor-feeder task/transaction and forwarded on to the
+      *  dashboard's MQ integration layer -- the same WRITEQ TD
+      *  pattern already used for the RAUD/RERR queues, rather than a
+      *  one-off TS-queue upsert.
+      *================================================================
+       01  RST-MONITOR-RECORD.
+           05  MON-CONTEXT-ID              PIC X(16).
+           05  MON-TERM-ID                 PIC X(4).
+           05  MON-USER-ID                 PIC X(8).
+           05  MON-APPL-STATE              PIC X(8).
+           05  MON-LAST-TRANCODE           PIC X(4).
+           05  MON-STATUS-CODE             PIC X(2).
+           05  MON-DCA-TOKEN               PIC X(19).
+           05  MON-UPDATE-DATE             PIC X(8).
+           05  MON-UPDATE-TIME             PIC X(6).
