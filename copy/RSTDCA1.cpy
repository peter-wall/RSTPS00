@@ -0,0 +1,26 @@
+      *================================================================
+      *  RSTDCA1.cpy
+      *
+      *  Transient DCA directory entry.  RSTPS00 writes one of these
+      *  to file DCADF every time mFdfh_mk_transient_dca builds a new
+      *  transient DCA, so the RSTPI00 operator inquiry/purge
+      *  transaction (and, going forward, anything else that needs to
+      *  know what transient DCAs are outstanding) has something to
+      *  read besides CEMT.
+      *
+      *  DCADF is a VSAM KSDS keyed on DCA-TOKEN, defined CICS-side
+      *  (CSD/FCT) with RLS=YES so the directory is visible and
+      *  consistently lockable across every region in the sysplex
+      *  during peak load, instead of each region only seeing its own
+      *  local TS queue (the original req 005 DCADR design). That FCT
+      *  definition is a resource-definition concern, not something
+      *  expressed in these COBOL I/O statements.
+      *================================================================
+       01  RST-DCA-ENTRY.
+           05  DCA-TOKEN                   PIC X(19).
+           05  DCA-TERM-ID                 PIC X(4).
+           05  DCA-CONTEXT-ID              PIC X(16).
+           05  DCA-CREATE-ABSTIME          PIC S9(15) COMP-3.
+           05  DCA-PURGED-FLAG             PIC X.
+               88  DCA-IS-PURGED           VALUE 'Y'.
+               88  DCA-IS-ACTIVE           VALUE 'N'.
