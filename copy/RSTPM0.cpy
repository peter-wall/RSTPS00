@@ -0,0 +1,112 @@
+      *================================================================
+      *  RSTPM0.cpy
+      *
+      *  Symbolic map for BMS mapset RSTPM0 / map RSTPM0A
+      *  (bms/RSTPM0.bms), hand-maintained in the absence of a BMS
+      *  translator in this build chain.  The 10 outstanding-DCA rows
+      *  DFHMDF'd individually in the .bms source (DCATRM1/DCACTX1/...
+      *  through .../DCATRMA/DCACTXA/...) are regrouped here under an
+      *  OCCURS 10 table so RSTPI00 can subscript a row instead of
+      *  hand-coding 10 near-identical MOVE statements -- keep this in
+      *  lock-step with the .bms source if fields are added/resized.
+      *================================================================
+       01  RSTPM0I.
+           05  FILLER                   PIC X(12).
+           05  TITLE1L                PIC S9(4) COMP.
+           05  TITLE1F                PIC X.
+           05  FILLER REDEFINES TITLE1F.
+               10  TITLE1A            PIC X.
+           05  TITLE1I                PIC X(40).
+           05  PAGELBLL               PIC S9(4) COMP.
+           05  PAGELBLF               PIC X.
+           05  FILLER REDEFINES PAGELBLF.
+               10  PAGELBLA           PIC X.
+           05  PAGELBLI               PIC X(5).
+           05  PAGENOL                PIC S9(4) COMP.
+           05  PAGENOF                PIC X.
+           05  FILLER REDEFINES PAGENOF.
+               10  PAGENOA            PIC X.
+           05  PAGENOI                PIC X(4).
+           05  HDRTRML                PIC S9(4) COMP.
+           05  HDRTRMF                PIC X.
+           05  FILLER REDEFINES HDRTRMF.
+               10  HDRTRMA            PIC X.
+           05  HDRTRMI                PIC X(4).
+           05  HDRCTXL                PIC S9(4) COMP.
+           05  HDRCTXF                PIC X.
+           05  FILLER REDEFINES HDRCTXF.
+               10  HDRCTXA            PIC X.
+           05  HDRCTXI                PIC X(16).
+           05  HDRAGEL                PIC S9(4) COMP.
+           05  HDRAGEF                PIC X.
+           05  FILLER REDEFINES HDRAGEF.
+               10  HDRAGEA            PIC X.
+           05  HDRAGEI                PIC X(10).
+           05  HDRACTL                PIC S9(4) COMP.
+           05  HDRACTF                PIC X.
+           05  FILLER REDEFINES HDRACTF.
+               10  HDRACTA            PIC X.
+           05  HDRACTI                PIC X(6).
+           05  DCA-ROW-MAP OCCURS 10 TIMES
+                       INDEXED BY WS-ROW-IDX.
+           10  DCATRML                PIC S9(4) COMP.
+           10  DCATRMF                PIC X.
+           10  FILLER REDEFINES DCATRMF.
+               15  DCATRMA            PIC X.
+           10  DCATRMI                PIC X(4).
+           10  DCACTXL                PIC S9(4) COMP.
+           10  DCACTXF                PIC X.
+           10  FILLER REDEFINES DCACTXF.
+               15  DCACTXA            PIC X.
+           10  DCACTXI                PIC X(16).
+           10  DCAAGEL                PIC S9(4) COMP.
+           10  DCAAGEF                PIC X.
+           10  FILLER REDEFINES DCAAGEF.
+               15  DCAAGEA            PIC X.
+           10  DCAAGEI                PIC X(8).
+           10  DCAACTL                PIC S9(4) COMP.
+           10  DCAACTF                PIC X.
+           10  FILLER REDEFINES DCAACTF.
+               15  DCAACTA            PIC X.
+           10  DCAACTI                PIC X(1).
+           05  MSGOL                PIC S9(4) COMP.
+           05  MSGOF                PIC X.
+           05  FILLER REDEFINES MSGOF.
+               10  MSGOA            PIC X.
+           05  MSGOI                PIC X(79).
+           05  INSTRSL                PIC S9(4) COMP.
+           05  INSTRSF                PIC X.
+           05  FILLER REDEFINES INSTRSF.
+               10  INSTRSA            PIC X.
+           05  INSTRSI                PIC X(79).
+
+       01  RSTPM0O REDEFINES RSTPM0I.
+           05  FILLER                   PIC X(12).
+           05  FILLER                   PIC X(3).
+           05  TITLE1O                PIC X(40).
+           05  FILLER                   PIC X(3).
+           05  PAGELBLO               PIC X(5).
+           05  FILLER                   PIC X(3).
+           05  PAGENOO                PIC X(4).
+           05  FILLER                   PIC X(3).
+           05  HDRTRMO                PIC X(4).
+           05  FILLER                   PIC X(3).
+           05  HDRCTXO                PIC X(16).
+           05  FILLER                   PIC X(3).
+           05  HDRAGEO                PIC X(10).
+           05  FILLER                   PIC X(3).
+           05  HDRACTO                PIC X(6).
+           05  DCA-ROW-MAPO OCCURS 10 TIMES
+                       INDEXED BY WS-ROW-IDX-O.
+               10  FILLER               PIC X(3).
+               10  DCATRMO            PIC X(4).
+               10  FILLER               PIC X(3).
+               10  DCACTXO            PIC X(16).
+               10  FILLER               PIC X(3).
+               10  DCAAGEO            PIC X(8).
+               10  FILLER               PIC X(3).
+               10  DCAACTO            PIC X(1).
+           05  FILLER                   PIC X(3).
+           05  MSGOO                PIC X(79).
+           05  FILLER                   PIC X(3).
+           05  INSTRSO                PIC X(79).
