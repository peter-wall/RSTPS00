@@ -0,0 +1,27 @@
+      *================================================================
+      *  CASAPPC.cpy
+      *
+      *  CA Gen application-context commarea layout, as built/refreshed
+      *  by the 'casloadappc' runtime call.  This is the shared, single
+      *  source of truth for the casappc field layout -- INCLUDE this
+      *  copybook in RSTPS00 and any future RST program that calls
+      *  casloadappc, forwards a casappc via COMMAREA, or needs to
+      *  decode one from the audit trail / error log / monitoring feed.
+      *  Do not hand-decode casappc bytes in a dump again; add the
+      *  field here instead.
+      *
+      *  CASAPPC-EYECATCHER/CASAPPC-VERSION let a receiver (casloadappc
+      *  itself, or RSTPS00 validating an inbound COMMAREA -- see req
+      *  007) confirm the block it was handed really is a casappc
+      *  before trusting the rest of the fields.
+      *================================================================
+       01  CASAPPC.
+           05  CASAPPC-EYECATCHER          PIC X(8)  VALUE 'CASAPPC '.
+           05  CASAPPC-VERSION             PIC X(4)  VALUE '0001'.
+           05  CASAPPC-CONTEXT-ID          PIC X(16).
+           05  CASAPPC-USER-ID             PIC X(8).
+           05  CASAPPC-TERM-ID             PIC X(4).
+           05  CASAPPC-APPL-STATE          PIC X(8).
+           05  CASAPPC-LAST-TRANCODE       PIC X(4).
+           05  CASAPPC-STATUS-CODE         PIC X(2).
+           05  CASAPPC-DCA-TOKEN           PIC X(19).
