@@ -0,0 +1,22 @@
+      *================================================================
+      *  RSTAUD1.cpy
+      *
+      *  RST session audit trail record, written by RSTPS00 to the
+      *  RAUD transient-data queue (extrapartition, backed by a
+      *  sequential dataset) and read back by the RSTPB00 nightly
+      *  reconciliation job and the RSTPR00 daily volume report.
+      *================================================================
+       01  RST-AUDIT-RECORD.
+           05  AUD-TERM-ID                 PIC X(4).
+           05  AUD-USER-ID                 PIC X(8).
+           05  AUD-DATE                    PIC X(8).
+           05  AUD-TIME                    PIC X(6).
+           05  AUD-EVENT-TYPE              PIC X(8).
+               88  AUD-EVENT-SESS-START    VALUE 'SESSSTRT'.
+               88  AUD-EVENT-COMPLETE      VALUE 'COMPLETE'.
+               88  AUD-EVENT-FAILED        VALUE 'FAILED  '.
+           05  AUD-STATUS-CODE             PIC X(4).
+           05  AUD-CASAPPC-CONTEXT.
+               10  AUD-CONTEXT-ID          PIC X(16).
+               10  AUD-APPL-STATE          PIC X(8).
+               10  AUD-LAST-TRANCODE       PIC X(4).
