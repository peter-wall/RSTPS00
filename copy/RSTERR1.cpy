@@ -0,0 +1,28 @@
+      *================================================================
+      *  RSTERR1.cpy
+      *
+      *  RST error log record, written by RSTPS00 to the RERR
+      *  transient-data queue whenever casloadappc or
+      *  mFdfh_mk_transient_dca fails, or an inbound commarea fails
+      *  validation, so the failure can be triaged from the casappc
+      *  contents in flight at the time instead of a raw CICS dump.
+      *================================================================
+       01  RST-ERROR-RECORD.
+           05  ERR-TERM-ID                 PIC X(4).
+           05  ERR-USER-ID                 PIC X(8).
+           05  ERR-DATE                    PIC X(8).
+           05  ERR-TIME                    PIC X(6).
+           05  ERR-FAILING-CALL            PIC X(24).
+           05  ERR-FAILURE-TYPE            PIC X(8).
+               88  ERR-TYPE-ABEND          VALUE 'ABEND   '.
+               88  ERR-TYPE-BADRC          VALUE 'BADRC   '.
+               88  ERR-TYPE-BADCOMMAREA    VALUE 'BADCA   '.
+           05  ERR-ABEND-CODE              PIC X(4).
+           05  ERR-RETURN-CODE             PIC S9(8) COMP.
+           05  ERR-CASAPPC-SNAPSHOT.
+               10  ERR-CONTEXT-ID          PIC X(16).
+               10  ERR-CTX-USER-ID         PIC X(8).
+               10  ERR-CTX-TERM-ID         PIC X(4).
+               10  ERR-APPL-STATE          PIC X(8).
+               10  ERR-LAST-TRANCODE       PIC X(4).
+               10  ERR-STATUS-CODE         PIC X(2).
