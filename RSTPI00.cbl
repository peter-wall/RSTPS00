@@ -0,0 +1,277 @@
+       identification division.
+       program-id. RSTPI00.
+
+      *================================================================
+      *  RSTPI00 - operator inquiry/purge transaction for live
+      *  transient DCAs.  Lists the DCADF VSAM KSDS directory that
+      *  RSTPS00 populates (see REGISTER-TRANSIENT-DCA-PARA in
+      *  RSTPS00.cbl / copy/RSTDCA1.cpy) a page of 10 at a time via
+      *  map RSTPM0A, and lets the operator flag rows with 'P' and
+      *  press ENTER to purge a stale entry manually.  DCADF is
+      *  RLS-enabled so this transaction sees the same directory no
+      *  matter which region in the sysplex it runs in (req 009) --
+      *  browsing is by key (DCA-TOKEN) via STARTBR/READNEXT rather
+      *  than the TS queue item numbers the original req 005 design
+      *  used.
+      *================================================================
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+
+       01  WS-AID-ENTER                     PIC X VALUE X'7D'.
+       01  WS-AID-PF3                       PIC X VALUE X'F3'.
+       01  WS-AID-PF7                       PIC X VALUE X'F7'.
+       01  WS-AID-PF8                       PIC X VALUE X'F8'.
+
+       01  WS-START-KEY                     PIC X(19).
+       01  WS-CURRENT-KEY                   PIC X(19).
+       01  WS-NEXT-START-KEY                PIC X(19).
+       01  WS-ROW-COUNT                     PIC S9(4) COMP VALUE 0.
+       01  WS-ROW-SUB                       PIC S9(4) COMP.
+       01  WS-PURGE-COUNT                   PIC S9(4) COMP VALUE 0.
+       01  WS-ROW-KEY OCCURS 10 TIMES       PIC X(19).
+
+       01  WS-PAGE-NUM                      PIC S9(4) COMP VALUE 1.
+       01  WS-PAGE-NUM-EDIT                 PIC 9(4).
+
+       01  WS-NOW-ABSTIME                   PIC S9(15) COMP-3.
+       01  WS-AGE-SECS                      PIC S9(8) COMP.
+       01  WS-AGE-DISPLAY                   PIC Z(7)9.
+
+       01  WS-MSG-TEXT                      PIC X(79) VALUE spaces.
+       01  WS-END-OF-QUEUE-SW               PIC X VALUE 'N'.
+           88  WS-END-OF-QUEUE              VALUE 'Y'.
+       01  WS-BROWSE-ACTIVE-SW              PIC X VALUE 'N'.
+           88  WS-BROWSE-ACTIVE             VALUE 'Y'.
+
+           copy RSTPM0.
+           copy RSTDCA1.
+
+       linkage section.
+
+       01  DFHCOMMAREA.
+           05  PI-PAGE-START-KEY            PIC X(19).
+           05  PI-NEXT-START-KEY            PIC X(19).
+           05  PI-ROW-COUNT                 PIC S9(4) COMP.
+           05  PI-ROW-KEY OCCURS 10 TIMES   PIC X(19).
+           05  PI-PAGE-NUM                  PIC S9(4) COMP.
+
+       procedure division.
+
+       MAIN-PARA.
+
+           exec cics handle condition
+               mapfail(NO-INPUT-PARA)
+           end-exec
+
+           exec cics asktime
+               abstime(WS-NOW-ABSTIME)
+           end-exec
+
+           if EIBCALEN = 0
+               move low-values to WS-START-KEY
+               move spaces to WS-MSG-TEXT
+               move 1 to WS-PAGE-NUM
+               perform DISPLAY-PAGE-PARA
+           else
+               exec cics receive map('RSTPM0A')
+                   mapset('RSTPM0')
+                   into(RSTPM0I)
+               end-exec
+
+               evaluate EIBAID
+                   when WS-AID-PF3
+                       perform EXIT-PARA
+                   when WS-AID-PF7
+                       move low-values to WS-START-KEY
+                       move spaces to WS-MSG-TEXT
+                       move 1 to WS-PAGE-NUM
+                       perform DISPLAY-PAGE-PARA
+                   when WS-AID-PF8
+                       move PI-NEXT-START-KEY to WS-START-KEY
+                       move spaces to WS-MSG-TEXT
+                       compute WS-PAGE-NUM = PI-PAGE-NUM + 1
+                       perform DISPLAY-PAGE-PARA
+                   when WS-AID-ENTER
+                       perform PROCESS-PURGE-REQUESTS-PARA
+                       move PI-PAGE-START-KEY to WS-START-KEY
+                       move PI-PAGE-NUM to WS-PAGE-NUM
+                       perform DISPLAY-PAGE-PARA
+                   when other
+                       move 'INVALID KEY - USE ENTER, PF7, PF8 OR PF3'
+                           to WS-MSG-TEXT
+                       move PI-PAGE-START-KEY to WS-START-KEY
+                       move PI-PAGE-NUM to WS-PAGE-NUM
+                       perform DISPLAY-PAGE-PARA
+               end-evaluate
+           end-if
+           .
+
+       DISPLAY-PAGE-PARA.
+
+           move spaces to RSTPM0O
+           move 'RSTPI00 - ACTIVE TRANSIENT DCA INQUIRY/PURGE'
+               to TITLE1O
+           move 'PAGE:' to PAGELBLO
+           move 'TERM' to HDRTRMO
+           move 'CONTEXT ID' to HDRCTXO
+           move 'AGE(SECS)' to HDRAGEO
+           move 'ACTION' to HDRACTO
+           move WS-MSG-TEXT to MSGOO
+           move 'ENTER P BESIDE A ROW TO PURGE - PF7=TOP  PF8=NEXT'
+               to INSTRSO
+
+           move WS-START-KEY to WS-CURRENT-KEY
+           move 0 to WS-ROW-COUNT
+           move 'N' to WS-END-OF-QUEUE-SW
+           move 'N' to WS-BROWSE-ACTIVE-SW
+
+           exec cics handle condition
+               notfnd(END-OF-QUEUE-PARA)
+               endfile(END-OF-QUEUE-PARA)
+           end-exec
+
+           exec cics startbr file('DCADF')
+               ridfld(WS-CURRENT-KEY)
+               keylength(length of WS-CURRENT-KEY)
+               gteq
+           end-exec
+
+           set WS-BROWSE-ACTIVE to true
+
+           perform until WS-ROW-COUNT = 10 or WS-END-OF-QUEUE
+               exec cics readnext file('DCADF')
+                   into(RST-DCA-ENTRY)
+                   ridfld(WS-CURRENT-KEY)
+                   keylength(length of WS-CURRENT-KEY)
+               end-exec
+
+               if not WS-END-OF-QUEUE and DCA-IS-ACTIVE
+                   add 1 to WS-ROW-COUNT
+                   set WS-ROW-IDX-O to WS-ROW-COUNT
+                   move WS-CURRENT-KEY  to WS-ROW-KEY(WS-ROW-COUNT)
+                   move DCA-TERM-ID     to DCATRMO(WS-ROW-IDX-O)
+                   move DCA-CONTEXT-ID  to DCACTXO(WS-ROW-IDX-O)
+                   compute WS-AGE-SECS =
+                       (WS-NOW-ABSTIME - DCA-CREATE-ABSTIME) / 1000
+                   move WS-AGE-SECS     to WS-AGE-DISPLAY
+                   move WS-AGE-DISPLAY  to DCAAGEO(WS-ROW-IDX-O)
+                   move space           to DCAACTO(WS-ROW-IDX-O)
+               end-if
+           end-perform
+
+           go to FINISH-PAGE-PARA
+           .
+
+       END-OF-QUEUE-PARA.
+
+           set WS-END-OF-QUEUE to true
+           go to FINISH-PAGE-PARA
+           .
+
+       FINISH-PAGE-PARA.
+
+           move low-values to WS-NEXT-START-KEY
+
+           if not WS-END-OF-QUEUE
+               exec cics readnext file('DCADF')
+                   into(RST-DCA-ENTRY)
+                   ridfld(WS-CURRENT-KEY)
+                   keylength(length of WS-CURRENT-KEY)
+               end-exec
+
+               if not WS-END-OF-QUEUE
+                   move WS-CURRENT-KEY to WS-NEXT-START-KEY
+               end-if
+           end-if
+
+           if WS-BROWSE-ACTIVE
+               exec cics endbr file('DCADF')
+               end-exec
+           end-if
+
+           move WS-PAGE-NUM to WS-PAGE-NUM-EDIT
+           move WS-PAGE-NUM-EDIT to PAGENOO
+
+           move WS-START-KEY to PI-PAGE-START-KEY
+           move WS-NEXT-START-KEY to PI-NEXT-START-KEY
+           move WS-ROW-COUNT to PI-ROW-COUNT
+           move WS-PAGE-NUM to PI-PAGE-NUM
+
+           perform varying WS-ROW-SUB from 1 by 1
+                   until WS-ROW-SUB > 10
+               move WS-ROW-KEY(WS-ROW-SUB)
+                   to PI-ROW-KEY(WS-ROW-SUB)
+           end-perform
+
+           exec cics send map('RSTPM0A')
+               mapset('RSTPM0')
+               from(RSTPM0O)
+               erase
+           end-exec
+
+           exec cics return
+               transid('RSTI')
+               commarea(DFHCOMMAREA)
+               length(length of DFHCOMMAREA)
+           end-exec
+           .
+
+       PROCESS-PURGE-REQUESTS-PARA.
+
+           move 0 to WS-PURGE-COUNT
+
+           perform varying WS-ROW-SUB from 1 by 1
+                   until WS-ROW-SUB > PI-ROW-COUNT
+               if DCAACTI(WS-ROW-SUB) = 'P' or DCAACTI(WS-ROW-SUB) = 'p'
+                   move PI-ROW-KEY(WS-ROW-SUB) to WS-CURRENT-KEY
+
+                   exec cics read file('DCADF')
+                       into(RST-DCA-ENTRY)
+                       ridfld(WS-CURRENT-KEY)
+                       keylength(length of WS-CURRENT-KEY)
+                       update
+                   end-exec
+
+                   set DCA-IS-PURGED to true
+
+                   exec cics rewrite file('DCADF')
+                       from(RST-DCA-ENTRY)
+                   end-exec
+
+                   add 1 to WS-PURGE-COUNT
+               end-if
+           end-perform
+
+           if WS-PURGE-COUNT > 0
+               move 'SELECTED DCA(S) PURGED' to WS-MSG-TEXT
+           else
+               move 'NO ROWS MARKED FOR PURGE (ENTER P TO SELECT)'
+                   to WS-MSG-TEXT
+           end-if
+           .
+
+       NO-INPUT-PARA.
+
+           move 'NO DATA ENTERED - PRESS PF3 TO EXIT' to WS-MSG-TEXT
+           move PI-PAGE-START-KEY to WS-START-KEY
+           move PI-PAGE-NUM to WS-PAGE-NUM
+           perform DISPLAY-PAGE-PARA
+           .
+
+       EXIT-PARA.
+
+           exec cics send text
+               from('RSTPI00 SESSION ENDED')
+               length(length of 'RSTPI00 SESSION ENDED')
+               erase
+           end-exec
+
+           exec cics return
+           end-exec
+           .
+
+       end program RSTPI00.
