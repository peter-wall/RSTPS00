@@ -0,0 +1,191 @@
+       identification division.
+       program-id. RSTPB00.
+
+      *================================================================
+      *  RSTPB00 - nightly reconciliation of the RST session audit
+      *  trail (the RAUD transient-data queue, spooled by RSTPS00 to
+      *  an extrapartition dataset).  Flags every casappc context that
+      *  reached SESSSTRT but never reached a recorded COMPLETE or an
+      *  explicit FAILED (RSTPS00 writes a FAILED RAUD record from
+      *  LOG-AND-REJECT-PARA/ABEND-HANDLER-PARA, in addition to the
+      *  failure detail already visible via RSTERR1/RERR) by the time
+      *  this job runs.
+      *================================================================
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select AUDIT-FILE assign to AUDITIN
+               organization is sequential.
+
+           select ORPHAN-REPORT assign to ORPHANRPT
+               organization is sequential.
+
+       data division.
+       file section.
+
+       fd  AUDIT-FILE
+           recording mode is f.
+           copy RSTAUD1.
+
+       fd  ORPHAN-REPORT
+           recording mode is f.
+       01  ORPHAN-LINE                     PIC X(80).
+
+       working-storage section.
+
+       01  WS-MAX-CONTEXTS                 PIC S9(8) COMP VALUE 5000.
+       01  WS-CONTEXT-COUNT                PIC S9(8) COMP VALUE 0.
+       01  WS-ORPHAN-COUNT                 PIC S9(8) COMP VALUE 0.
+
+       01  WS-EOF-SW                       PIC X VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+
+       01  WS-FOUND-SW                     PIC X VALUE 'N'.
+           88  WS-FOUND                    VALUE 'Y'.
+
+       01  WS-TABLE-FULL-SW                PIC X VALUE 'N'.
+           88  WS-TABLE-FULL               VALUE 'Y'.
+
+       01  WS-CONTEXT-TABLE.
+           05  WS-CONTEXT-ENTRY OCCURS 5000 TIMES
+                                 INDEXED BY WS-CTX-IDX.
+               10  WS-T-CONTEXT-ID         PIC X(16).
+               10  WS-T-TERM-ID            PIC X(4).
+               10  WS-T-USER-ID            PIC X(8).
+               10  WS-T-DATE               PIC X(8).
+               10  WS-T-TIME               PIC X(6).
+               10  WS-T-STATUS             PIC X(8).
+                   88  WS-T-STARTED        VALUE 'STARTED '.
+                   88  WS-T-COMPLETE       VALUE 'COMPLETE'.
+                   88  WS-T-FAILED         VALUE 'FAILED  '.
+
+       procedure division.
+
+       MAIN-PARA.
+
+           perform INITIALIZE-PARA
+
+           perform until WS-EOF
+               read AUDIT-FILE
+                   at end
+                       set WS-EOF to true
+                   not at end
+                       perform PROCESS-RECORD-PARA
+               end-read
+           end-perform
+
+           perform WRITE-ORPHAN-REPORT-PARA
+           perform TERMINATE-PARA
+
+           stop run
+           .
+
+       INITIALIZE-PARA.
+
+           open input  AUDIT-FILE
+           open output ORPHAN-REPORT
+           .
+
+       PROCESS-RECORD-PARA.
+
+           perform FIND-CONTEXT-PARA
+
+           evaluate true
+               when AUD-EVENT-SESS-START
+                   if not WS-FOUND
+                       perform ADD-CONTEXT-PARA
+                   end-if
+               when AUD-EVENT-COMPLETE
+                   if WS-FOUND
+                       set WS-T-COMPLETE(WS-CTX-IDX) to true
+                   end-if
+               when AUD-EVENT-FAILED
+                   if WS-FOUND
+                       set WS-T-FAILED(WS-CTX-IDX) to true
+                   end-if
+               when other
+                   continue
+           end-evaluate
+           .
+
+       FIND-CONTEXT-PARA.
+
+           move 'N' to WS-FOUND-SW
+           set WS-CTX-IDX to 1
+
+           search WS-CONTEXT-ENTRY
+               at end
+                   continue
+               when WS-T-CONTEXT-ID(WS-CTX-IDX) = AUD-CONTEXT-ID
+                   move 'Y' to WS-FOUND-SW
+           end-search
+           .
+
+       ADD-CONTEXT-PARA.
+
+           if WS-CONTEXT-COUNT < WS-MAX-CONTEXTS
+               add 1 to WS-CONTEXT-COUNT
+               set WS-CTX-IDX to WS-CONTEXT-COUNT
+               move AUD-CONTEXT-ID     to WS-T-CONTEXT-ID(WS-CTX-IDX)
+               move AUD-TERM-ID        to WS-T-TERM-ID(WS-CTX-IDX)
+               move AUD-USER-ID        to WS-T-USER-ID(WS-CTX-IDX)
+               move AUD-DATE           to WS-T-DATE(WS-CTX-IDX)
+               move AUD-TIME           to WS-T-TIME(WS-CTX-IDX)
+               set  WS-T-STARTED(WS-CTX-IDX) to true
+           else
+               set WS-TABLE-FULL to true
+               display 'RSTPB00 WARNING - CONTEXT TABLE FULL, '
+                       'SOME SESSIONS NOT RECONCILED'
+           end-if
+           .
+
+       WRITE-ORPHAN-REPORT-PARA.
+
+           perform varying WS-CTX-IDX from 1 by 1
+                   until WS-CTX-IDX > WS-CONTEXT-COUNT
+               if WS-T-STARTED(WS-CTX-IDX)
+                   add 1 to WS-ORPHAN-COUNT
+                   perform FORMAT-ORPHAN-LINE-PARA
+                   write ORPHAN-LINE
+               end-if
+           end-perform
+
+           if WS-TABLE-FULL
+               move spaces to ORPHAN-LINE
+               string 'WARNING - CONTEXT TABLE FULL, REPORT'
+                      ' IS INCOMPLETE' delimited by size
+                   into ORPHAN-LINE
+               end-string
+               write ORPHAN-LINE
+           end-if
+
+           display 'RSTPB00 - ' WS-ORPHAN-COUNT
+                   ' ORPHANED SESSION(S) FLAGGED'
+           .
+
+       FORMAT-ORPHAN-LINE-PARA.
+
+           move spaces to ORPHAN-LINE
+           string 'ORPHAN SESSION  CTX=' delimited by size
+                  WS-T-CONTEXT-ID(WS-CTX-IDX) delimited by size
+                  '  TERM=' delimited by size
+                  WS-T-TERM-ID(WS-CTX-IDX) delimited by size
+                  '  USER=' delimited by size
+                  WS-T-USER-ID(WS-CTX-IDX) delimited by size
+                  '  STARTED=' delimited by size
+                  WS-T-DATE(WS-CTX-IDX) delimited by size
+                  WS-T-TIME(WS-CTX-IDX) delimited by size
+                  into ORPHAN-LINE
+           end-string
+           .
+
+       TERMINATE-PARA.
+
+           close AUDIT-FILE
+           close ORPHAN-REPORT
+           .
+
+       end program RSTPB00.
